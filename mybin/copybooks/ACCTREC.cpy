@@ -0,0 +1,15 @@
+      *****************************************************************
+      * ACCTREC - account master record layout
+      *****************************************************************
+       01  ACCT-RECORD.
+           05  ACCT-NUMBER             PIC X(10).
+           05  ACCT-CUSTOMER-ID        PIC X(10).
+           05  ACCT-TYPE               PIC X(02).
+               88  ACCT-TYPE-CHECKING      VALUE "CK".
+               88  ACCT-TYPE-SAVINGS       VALUE "SV".
+           05  ACCT-OPEN-DATE          PIC 9(08).
+           05  ACCT-BALANCE            PIC S9(11)V99 COMP-3.
+           05  ACCT-STATUS             PIC X(01).
+               88  ACCT-STATUS-ACTIVE      VALUE "A".
+               88  ACCT-STATUS-CLOSED      VALUE "C".
+           05  FILLER                  PIC X(10).
