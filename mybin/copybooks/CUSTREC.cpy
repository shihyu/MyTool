@@ -0,0 +1,13 @@
+      *****************************************************************
+      * CUSTREC - customer master record layout
+      *****************************************************************
+       01  CUST-RECORD.
+           05  CUST-ID                 PIC X(10).
+           05  CUST-NAME.
+               10  CUST-LAST-NAME      PIC X(20).
+               10  CUST-FIRST-NAME     PIC X(15).
+           05  CUST-BIRTH-DATE         PIC 9(08).
+           05  CUST-RISK-CODE          PIC X(01).
+               88  CUST-RISK-LOW           VALUE "L".
+               88  CUST-RISK-HIGH          VALUE "H".
+           05  FILLER                  PIC X(10).
