@@ -145,6 +145,40 @@
        FUNCTION-ID. FACTORIAL USING integer-argument-1
                               RETURNING integer-result IS PROTOTYPE.
 
+      * A character string containing the date specified by
+      * 'integer-argument-1' (an integer date), formatted according to
+      * the template in 'argument-1'.
+       FUNCTION-ID. FORMATTED-DATE USING argument-1
+                                         integer-argument-1
+                                   RETURNING alphanumeric-result
+                                   IS PROTOTYPE.
+
+      * A character string containing the date and time specified by
+      * 'integer-argument-1' (an integer date) and 'integer-argument-2'
+      * (seconds since midnight), formatted according to the template
+      * in 'argument-1', with an optional UTC offset in
+      * 'numeric-argument-1' and an optional timezone indicator in
+      * 'argument-2'.
+       FUNCTION-ID. FORMATTED-DATETIME USING argument-1
+                                             integer-argument-1
+                                             integer-argument-2
+                                             numeric-argument-1
+                                             OPTIONAL argument-2
+                                       RETURNING alphanumeric-result
+                                       IS PROTOTYPE.
+
+      * A character string containing the time specified by
+      * 'integer-argument-1' (seconds since midnight), formatted
+      * according to the template in 'argument-1', with an optional
+      * UTC offset in 'numeric-argument-1' and an optional
+      * 'numeric-argument-2' fractional-seconds precision.
+       FUNCTION-ID. FORMATTED-TIME USING argument-1
+                                         integer-argument-1
+                                         numeric-argument-1
+                                         OPTIONAL numeric-argument-2
+                                   RETURNING alphanumeric-result
+                                   IS PROTOTYPE.
+
       * Fraction part of 'numeric-argument-1'
        FUNCTION-ID. FRACTION-PART USING numeric-argument-1
                                   RETURNING numeric-result IS PROTOTYPE.
@@ -170,6 +204,14 @@
                                    RETURNING integer-result
                                    IS PROTOTYPE.
 
+      * Integer date equivalent of the date specified by
+      * 'argument-2' (a character string formatted according to the
+      * template in 'argument-1')
+       FUNCTION-ID. INTEGER-OF-FORMATTED-DATE USING argument-1
+                                                     argument-2
+                                               RETURNING integer-result
+                                               IS PROTOTYPE.
+
       * Integer part of 'numeric-argument-1'
        FUNCTION-ID. INTEGER-PART USING numeric-argument-1
                                  RETURNING integer-result IS PROTOTYPE.
@@ -339,6 +381,15 @@
        FUNCTION-ID. STANDARD-DEVIATION USING numeric-argument-1 ...
                          RETURNING numeric-result IS PROTOTYPE.
 
+      * Returns 'argument-1' with every occurrence of 'argument-2'
+      * replaced by 'argument-3'.  Additional before/after pairs may
+      * be supplied to perform more than one replacement in a single
+      * call.
+       FUNCTION-ID. SUBSTITUTE USING argument-1
+                                     argument-2 argument-3 ...
+                               RETURNING alphanumeric-result
+                               IS PROTOTYPE.
+
       * Sum of values of arguments
        FUNCTION-ID. SUM USING numeric-argument-1 ...
                         RETURNING numeric-result IS PROTOTYPE.
@@ -374,6 +425,12 @@
        FUNCTION-ID. TEST-NUMVAL-F USING argument-1
                                   RETURNING integer-result IS PROTOTYPE.
 
+      * Returns 'argument-1' with leading and/or trailing spaces
+      * removed.  'argument-2', if specified, selects LEADING or
+      * TRAILING trim instead of the default of both.
+       FUNCTION-ID. TRIM USING argument-1 OPTIONAL argument-2
+                         RETURNING alphanumeric-result IS PROTOTYPE.
+
       * Non-date equivalent of date field 'integer-argument-1'
        FUNCTION-ID. UNDATE USING integer-argument-1
                            RETURNING integer-result IS PROTOTYPE.
@@ -1372,6 +1429,59 @@
         "text-name text-data",
         "END-EXEC."
        .
+      * This form of EXEC SQL copies a DB2 DCLGEN or other member into
+      * the program at precompile time.
+       PROCEDURE-ID. EXEC IS
+        "SQL INCLUDE {member-name-1 or SQLCA or SQLDA}",
+        "END-EXEC."
+       .
+      * This form of EXEC SQL retrieves a single row into one or more
+      * host variables.  Host variables are referenced with a leading
+      * colon; 'SQLCODE' in WORKING-STORAGE receives the return code.
+       PROCEDURE-ID. EXEC IS
+        "SQL SELECT column-name-1 [, column-name-2]...",
+        "INTO {:host-variable-1 [:host-indicator-1]}...",
+        "FROM table-name-1",
+        "[WHERE search-condition-1]",
+        "END-EXEC."
+       .
+      * This form of EXEC CICS reads a record from a file or TSQ/TDQ
+      * into a data area, optionally by way of a key (RIDFLD).
+       PROCEDURE-ID. EXEC IS
+        "CICS READ FILE(file-name-1)",
+        "INTO(data-area-1) [LENGTH(data-value-1)]",
+        "[RIDFLD(data-area-2)] [KEYLENGTH(data-value-2)]",
+        "[GTEQ or EQUAL] [UPDATE]",
+        "RESP(response-field-1)",
+        "END-EXEC."
+       .
+      * This form of EXEC CICS writes a new record to a file from a
+      * data area.
+       PROCEDURE-ID. EXEC IS
+        "CICS WRITE FILE(file-name-1)",
+        "FROM(data-area-1) [LENGTH(data-value-1)]",
+        "RIDFLD(data-area-2) [KEYLENGTH(data-value-2)]",
+        "RESP(response-field-1)",
+        "END-EXEC."
+       .
+      * This form of EXEC CICS calls another program in the same
+      * transaction, passing a COMMAREA, and returns control to the
+      * caller when the called program issues RETURN.
+       PROCEDURE-ID. EXEC IS
+        "CICS LINK PROGRAM(program-name-1)",
+        "[COMMAREA(data-area-1) [LENGTH(data-value-1)]]",
+        "RESP(response-field-1)",
+        "END-EXEC."
+       .
+      * This form of EXEC CICS transfers control to another program,
+      * passing a COMMAREA; unlike LINK, control does not return to
+      * the calling program.
+       PROCEDURE-ID. EXEC IS
+        "CICS XCTL PROGRAM(program-name-1)",
+        "[COMMAREA(data-area-1) [LENGTH(data-value-1)]]",
+        "RESP(response-field-1)",
+        "END-EXEC."
+       .
 
       * The EXHIBIT statement...
        PROCEDURE-ID. EXHIBIT IS
@@ -1972,42 +2082,143 @@
 
       * The interface BaseFactoryI specifies the factory interaface for
       * the built-in BASE class.
-      * INTERFACE-ID. BaseFactoryI.
-      * PROCEDURE DIVISION.
+       INTERFACE-ID. BaseFactoryI.
+       PROCEDURE DIVISION.
       * The New method is a factory method that provides a standard
       * mechanism for creating object instances of a class.
-      * METHOD-ID. New.
-      * DATA DIVISION.
-      * LINKAGE SECTION.
-      *       01 outObject usage object reference active-class.
-      * PROCEDURE DIVISION RETURNING outObject.
-      * END METHOD New.
-      * END INTERFACE BaseFactoryI.
+       METHOD-ID. New.
+       DATA DIVISION.
+       LINKAGE SECTION.
+              01 outObject usage object reference active-class.
+       PROCEDURE DIVISION RETURNING outObject.
+       END METHOD New.
+       END INTERFACE BaseFactoryI.
 
       * The interface BaseI specifies the object interface of the BASE
       * class.
-      * INTERFACE-ID. BaseI.
-      * PROCEDURE DIVISION.
+       INTERFACE-ID. BaseI.
+       PROCEDURE DIVISION.
       * The FactoryObject method is an object method that provides a
       * standard mechanism for acquiring access to the factory object
       * associated with the given object.
-      * METHOD-ID. FactoryObject.
-      * DATA DIVISION.
-      * LINKAGE SECTION.
-      *    01 outFactory usage object reference factory of active-class.
-      * PROCEDURE DIVISION RETURNING outFactory.
-      * END METHOD FactoryObject.
-      * END INTERFACE BaseI.
+       METHOD-ID. FactoryObject.
+       DATA DIVISION.
+       LINKAGE SECTION.
+           01 outFactory usage object reference factory of active-class.
+       PROCEDURE DIVISION RETURNING outFactory.
+       END METHOD FactoryObject.
+       END INTERFACE BaseI.
 
       * The standard class BASE is the root of the class hierarchy and
       * provides standard object life-cycle functionality.
-      * CLASS-ID. BASE INHERITS BaseFactoryI BaseI.
-      * END CLASS BASE.
-       
+       CLASS-ID. BASE INHERITS BaseFactoryI BaseI.
+       END CLASS BASE.
+
       * The NULL class is a predefined class.  There are no instances of
       * the NULL class.  The NULL object is the NULL factory object.
       * A reference to the NULL object is placed in every data item
       * declared with USAGE OBJECT REFERENCE when the storage for that
       * data item is allocated.
-      * CLASS-ID. NULL.
-      * END CLASS NULL.
+       CLASS-ID. NULL.
+       END CLASS NULL.
+
+      * The interface FactoryObjI is the factory interface for this
+      * shop's "factory object" pattern used by our OO programs: a
+      * small set of nested factory classes that hand back a
+      * configured instance of themselves on request (see OOFACT1 for
+      * an INVOKE example against a factory of this shape).
+       INTERFACE-ID. FactoryObjI INHERITS BaseFactoryI.
+       PROCEDURE DIVISION.
+      * The GetInstance method returns the (possibly shared) factory
+      * object instance our programs INVOKE against.
+       METHOD-ID. GetInstance.
+       DATA DIVISION.
+       LINKAGE SECTION.
+           01 outInstance usage object reference active-class.
+       PROCEDURE DIVISION RETURNING outInstance.
+       END METHOD GetInstance.
+       END INTERFACE FactoryObjI.
+
+      * RPTWRITR is this shop's report-writer factory object: a class
+      * whose FACTORY paragraph implements FactoryObjI, so
+      * 'INVOKE RPTWRITR "GetInstance"' (see OOFACT1) returns the
+      * shared report-writer instance, which WriteReport is then
+      * invoked against.
+       CLASS-ID. RPTWRITR INHERITS BASE.
+       FACTORY.
+       IMPLEMENTS FactoryObjI.
+       PROCEDURE DIVISION.
+       METHOD-ID. GetInstance.
+       DATA DIVISION.
+       LINKAGE SECTION.
+           01 outInstance usage object reference active-class.
+       PROCEDURE DIVISION RETURNING outInstance.
+       END METHOD GetInstance.
+       END FACTORY.
+       OBJECT.
+       PROCEDURE DIVISION.
+      * WriteReport renders 'report-name-1' using this shop's standard
+      * report layout (see OOFACT1 for an INVOKE example).
+       METHOD-ID. WriteReport.
+       DATA DIVISION.
+       LINKAGE SECTION.
+           01 report-name-1           PIC X(08).
+       PROCEDURE DIVISION USING report-name-1.
+       END METHOD WriteReport.
+       END OBJECT.
+       END CLASS RPTWRITR.
+
+      *> Reapplied from local_overlay.cob by refresh_catalog.sh --
+      *> do not hand-edit below this line.
+      *> BEGIN LOCAL OVERLAY
+
+      *
+      *  Local Context Tagging(TM) overlay.
+      *
+      *  This file is ours, not SlickEdit's -- it holds every
+      *  site-specific FUNCTION-ID / PROCEDURE-ID entry we add on top
+      *  of the vendor-shipped builtins.cob.  Keeping these entries
+      *  here, instead of editing builtins.cob directly, is what lets
+      *  refresh_catalog.sh reapply them after a vendor catalog update
+      *  without us having to remember which lines we touched.
+      *
+      *  Add new entries to the section that matches what they
+      *  document (subprogram prototypes, JCL, copybook fields, ...);
+      *  keep the PROCEDURE-ID/FUNCTION-ID style identical to
+      *  builtins.cob so Context Tagging treats them the same way.
+      *
+
+      /*****************************************************************
+      ** SITE SUBPROGRAM PROTOTYPES                                   **
+      ******************************************************************
+       FUNCTION-ID.      *> stop comment lookup
+
+      * Converts 'date-argument-1' (6-digit YYMMDD) to standard
+      * 8-digit YYYYMMDD using the shop's standard century window.
+       PROGRAM-ID. DATECNVT IS PROTOTYPE.
+       PROCEDURE DIVISION USING date-argument-1 date-result-1.
+       END PROGRAM DATECNVT.
+
+      * Looks up 'account-number-1' in the account master and returns
+      * its balance, status, and a return code (0 = found, 4 = not
+      * found) to the caller.
+       PROGRAM-ID. ACCTLKUP IS PROTOTYPE.
+       PROCEDURE DIVISION USING account-number-1 account-balance-1
+                                account-status-1 return-code-1.
+       END PROGRAM ACCTLKUP.
+
+      * Looks up 'customer-id-1' in the customer master and returns
+      * the matching customer record and a return code (0 = found,
+      * 4 = not found) to the caller.
+       PROGRAM-ID. CUSTLKUP IS PROTOTYPE.
+       PROCEDURE DIVISION USING customer-id-1 customer-record-1
+                                return-code-1.
+       END PROGRAM CUSTLKUP.
+
+      * Writes a standard abend/error entry (program name, paragraph,
+      * and message text) to the shop's error log.  Called from every
+      * batch program's error paragraph.
+       PROGRAM-ID. ERRLOG01 IS PROTOTYPE.
+       PROCEDURE DIVISION USING program-name-1 paragraph-name-1
+                                message-text-1.
+       END PROGRAM ERRLOG01.
