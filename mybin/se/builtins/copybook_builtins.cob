@@ -0,0 +1,117 @@
+      *
+      *  Generated Context Tagging(TM) catalog -- copybook fields.
+      *
+      *  Built by gen_copybook_catalog.sh from the production copybook
+      *  library.  Do not hand-edit: re-run that script after changing
+      *  a copybook and commit the regenerated file.
+      *
+
+      /*****************************************************************
+      ** ACCTREC.cpy                                                  **
+      ******************************************************************
+       FUNCTION-ID.      *> stop comment lookup
+
+      * ACCT-RECORD (01 level field) in ACCTREC.cpy
+       PROCEDURE-ID. ACCT-RECORD IS
+        "01 level field"
+       .
+
+      * ACCT-NUMBER (05 level field, PIC X(10)) in ACCTREC.cpy
+       PROCEDURE-ID. ACCT-NUMBER IS
+        "05 level field, PIC X(10)"
+       .
+
+      * ACCT-CUSTOMER-ID (05 level field, PIC X(10)) in ACCTREC.cpy
+       PROCEDURE-ID. ACCT-CUSTOMER-ID IS
+        "05 level field, PIC X(10)"
+       .
+
+      * ACCT-TYPE (05 level field, PIC X(02)) in ACCTREC.cpy
+       PROCEDURE-ID. ACCT-TYPE IS
+        "05 level field, PIC X(02)"
+       .
+
+      * ACCT-TYPE-CHECKING (88 level field, VALUE 'CK') in ACCTREC.cpy
+       PROCEDURE-ID. ACCT-TYPE-CHECKING IS
+        "88 level field, VALUE 'CK'"
+       .
+
+      * ACCT-TYPE-SAVINGS (88 level field, VALUE 'SV') in ACCTREC.cpy
+       PROCEDURE-ID. ACCT-TYPE-SAVINGS IS
+        "88 level field, VALUE 'SV'"
+       .
+
+      * ACCT-OPEN-DATE (05 level field, PIC 9(08)) in ACCTREC.cpy
+       PROCEDURE-ID. ACCT-OPEN-DATE IS
+        "05 level field, PIC 9(08)"
+       .
+
+      * ACCT-BALANCE (05 level field, PIC S9(11)V99) in ACCTREC.cpy
+       PROCEDURE-ID. ACCT-BALANCE IS
+        "05 level field, PIC S9(11)V99"
+       .
+
+      * ACCT-STATUS (05 level field, PIC X(01)) in ACCTREC.cpy
+       PROCEDURE-ID. ACCT-STATUS IS
+        "05 level field, PIC X(01)"
+       .
+
+      * ACCT-STATUS-ACTIVE (88 level field, VALUE 'A') in ACCTREC.cpy
+       PROCEDURE-ID. ACCT-STATUS-ACTIVE IS
+        "88 level field, VALUE 'A'"
+       .
+
+      * ACCT-STATUS-CLOSED (88 level field, VALUE 'C') in ACCTREC.cpy
+       PROCEDURE-ID. ACCT-STATUS-CLOSED IS
+        "88 level field, VALUE 'C'"
+       .
+
+      /*****************************************************************
+      ** CUSTREC.cpy                                                  **
+      ******************************************************************
+       FUNCTION-ID.      *> stop comment lookup
+
+      * CUST-RECORD (01 level field) in CUSTREC.cpy
+       PROCEDURE-ID. CUST-RECORD IS
+        "01 level field"
+       .
+
+      * CUST-ID (05 level field, PIC X(10)) in CUSTREC.cpy
+       PROCEDURE-ID. CUST-ID IS
+        "05 level field, PIC X(10)"
+       .
+
+      * CUST-NAME (05 level field) in CUSTREC.cpy
+       PROCEDURE-ID. CUST-NAME IS
+        "05 level field"
+       .
+
+      * CUST-LAST-NAME (10 level field, PIC X(20)) in CUSTREC.cpy
+       PROCEDURE-ID. CUST-LAST-NAME IS
+        "10 level field, PIC X(20)"
+       .
+
+      * CUST-FIRST-NAME (10 level field, PIC X(15)) in CUSTREC.cpy
+       PROCEDURE-ID. CUST-FIRST-NAME IS
+        "10 level field, PIC X(15)"
+       .
+
+      * CUST-BIRTH-DATE (05 level field, PIC 9(08)) in CUSTREC.cpy
+       PROCEDURE-ID. CUST-BIRTH-DATE IS
+        "05 level field, PIC 9(08)"
+       .
+
+      * CUST-RISK-CODE (05 level field, PIC X(01)) in CUSTREC.cpy
+       PROCEDURE-ID. CUST-RISK-CODE IS
+        "05 level field, PIC X(01)"
+       .
+
+      * CUST-RISK-LOW (88 level field, VALUE 'L') in CUSTREC.cpy
+       PROCEDURE-ID. CUST-RISK-LOW IS
+        "88 level field, VALUE 'L'"
+       .
+
+      * CUST-RISK-HIGH (88 level field, VALUE 'H') in CUSTREC.cpy
+       PROCEDURE-ID. CUST-RISK-HIGH IS
+        "88 level field, VALUE 'H'"
+       .
