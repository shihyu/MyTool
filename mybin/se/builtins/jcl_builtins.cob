@@ -0,0 +1,108 @@
+      *
+      *  Local Context Tagging(TM) catalog -- JCL.
+      *
+      *  builtins.cob only teaches Context Tagging about COBOL syntax.
+      *  This file is its JCL companion: same PROCEDURE-ID syntax-help
+      *  convention, applied to the statements and parameters we deal
+      *  with in this shop's batch streams instead of COBOL verbs.  It
+      *  is a separate file, on purpose, since it documents a
+      *  different source language than builtins.cob and isn't
+      *  something SlickEdit ships or overwrites on install.
+      *
+
+      /*****************************************************************
+      ** JCL JOB / STEP STATEMENTS                                    **
+      ******************************************************************
+       FUNCTION-ID.      *> stop comment lookup
+
+      * The JOB statement marks the start of a job and supplies its
+      * accounting and scheduling information.
+       PROCEDURE-ID. JOB IS
+        "jobname JOB (account-number,room)[,programmer-name]",
+        "[CLASS=class-name] [MSGCLASS=msgclass-name]",
+        "[MSGLEVEL=(statements,messages)]",
+        "[COND=(code,operator)] [REGION=value[K or M]]",
+        "[TYPRUN=[HOLD or SCAN]] [NOTIFY=userid]",
+        "[RESTART=stepname[.procstepname]]"
+       .
+
+      * The EXEC statement identifies a job step, naming either a
+      * program to run directly or a cataloged/in-stream procedure.
+      * Cataloged under JCL-EXEC, not EXEC, so it doesn't collide with
+      * builtins.cob's COBOL EXEC statement entries -- the two are
+      * unrelated statements in unrelated languages that happen to
+      * share a keyword.
+       PROCEDURE-ID. JCL-EXEC IS
+        "stepname EXEC {PGM=program-name or PROC=proc-name",
+        " or proc-name}",
+        "[PARM=value] [COND=((code,operator)...)]",
+        "[REGION=value[K or M]] [TIME=(minutes,seconds)]",
+        "[ADDRSPC={VIRT or REAL}]"
+       .
+      * This form of the EXEC statement invokes a cataloged or
+      * in-stream procedure and overrides one or more of its symbolic
+      * parameters for this execution only.
+       PROCEDURE-ID. JCL-EXEC IS
+        "stepname EXEC proc-name",
+        "{symbolic-parameter=value}...",
+        "[COND=((code,operator)...)]"
+       .
+
+      * The DD statement describes a dataset or other resource used by
+      * a step.
+       PROCEDURE-ID. DD IS
+        "ddname DD {DSN=dataset-name or DUMMY or *}",
+        "[DISP=([NEW or OLD or SHR or MOD]",
+        "  [,{CATLG or KEEP or DELETE or UNCATLG}]",
+        "  [,{CATLG or KEEP or DELETE or UNCATLG}])]",
+        "[UNIT=unit-name] [VOL=SER=volume-serial]",
+        "[SPACE=(unit,(primary,secondary)[,RLSE])]",
+        "[DCB=(RECFM=format,LRECL=length,BLKSIZE=size)]",
+        "[SYSOUT=class]"
+       .
+      * This form of the DD statement overrides a DD statement inside
+      * a step of a called procedure, by qualifying the ddname with
+      * the procedure step name.
+       PROCEDURE-ID. DD IS
+        "procstepname.ddname DD {DSN=dataset-name or *}",
+        "[DISP=(...)] [UNIT=unit-name] [VOL=SER=volume-serial]",
+        "[SPACE=(unit,(primary,secondary)[,RLSE])]"
+       .
+
+      * The COND parameter on a JOB or EXEC statement tests the return
+      * codes of prior steps to decide whether this step/job should be
+      * bypassed.
+       PROCEDURE-ID. COND IS
+        "(code,operator[,stepname[.procstepname]])..."
+       .
+      * This form of the COND parameter bypasses the step unless a
+      * prior step abended (EVEN), or runs the step regardless of
+      * prior condition codes but still honors a prior abend (ONLY).
+       PROCEDURE-ID. COND IS
+        "{EVEN or ONLY}"
+       .
+
+      /*****************************************************************
+      ** JCL CATALOGED / IN-STREAM PROCEDURES                         **
+      ******************************************************************
+       FUNCTION-ID.      *> stop comment lookup
+
+      * The PROC statement marks the start of an in-stream procedure
+      * and declares its symbolic parameters and their defaults.
+       PROCEDURE-ID. PROC IS
+        "[symbolic-parameter=default-value]..."
+       .
+
+      * The PEND statement marks the end of an in-stream procedure.
+       PROCEDURE-ID. PEND.
+
+      * The SET statement (this shop's common PROC override idiom)
+      * assigns a symbolic value once, at the top of a procedure, so
+      * every step below can share it without repeating an override on
+      * every EXEC/DD statement.  Cataloged under JCL-SET, not SET, so
+      * it doesn't collide with builtins.cob's COBOL SET statement
+      * entries -- the two are unrelated statements in unrelated
+      * languages that happen to share a keyword.
+       PROCEDURE-ID. JCL-SET IS
+        "symbolic-parameter=value..."
+       .
