@@ -0,0 +1,50 @@
+      *
+      *  Local Context Tagging(TM) overlay.
+      *
+      *  This file is ours, not SlickEdit's -- it holds every
+      *  site-specific FUNCTION-ID / PROCEDURE-ID entry we add on top
+      *  of the vendor-shipped builtins.cob.  Keeping these entries
+      *  here, instead of editing builtins.cob directly, is what lets
+      *  refresh_catalog.sh reapply them after a vendor catalog update
+      *  without us having to remember which lines we touched.
+      *
+      *  Add new entries to the section that matches what they
+      *  document (subprogram prototypes, JCL, copybook fields, ...);
+      *  keep the PROCEDURE-ID/FUNCTION-ID style identical to
+      *  builtins.cob so Context Tagging treats them the same way.
+      *
+
+      /*****************************************************************
+      ** SITE SUBPROGRAM PROTOTYPES                                   **
+      ******************************************************************
+       FUNCTION-ID.      *> stop comment lookup
+
+      * Converts 'date-argument-1' (6-digit YYMMDD) to standard
+      * 8-digit YYYYMMDD using the shop's standard century window.
+       PROGRAM-ID. DATECNVT IS PROTOTYPE.
+       PROCEDURE DIVISION USING date-argument-1 date-result-1.
+       END PROGRAM DATECNVT.
+
+      * Looks up 'account-number-1' in the account master and returns
+      * its balance, status, and a return code (0 = found, 4 = not
+      * found) to the caller.
+       PROGRAM-ID. ACCTLKUP IS PROTOTYPE.
+       PROCEDURE DIVISION USING account-number-1 account-balance-1
+                                account-status-1 return-code-1.
+       END PROGRAM ACCTLKUP.
+
+      * Looks up 'customer-id-1' in the customer master and returns
+      * the matching customer record and a return code (0 = found,
+      * 4 = not found) to the caller.
+       PROGRAM-ID. CUSTLKUP IS PROTOTYPE.
+       PROCEDURE DIVISION USING customer-id-1 customer-record-1
+                                return-code-1.
+       END PROGRAM CUSTLKUP.
+
+      * Writes a standard abend/error entry (program name, paragraph,
+      * and message text) to the shop's error log.  Called from every
+      * batch program's error paragraph.
+       PROGRAM-ID. ERRLOG01 IS PROTOTYPE.
+       PROCEDURE DIVISION USING program-name-1 paragraph-name-1
+                                message-text-1.
+       END PROGRAM ERRLOG01.
