@@ -0,0 +1,19 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OOFACT1.
+      *****************************************************************
+      * Sample use of this shop's factory-object pattern for report
+      * writing: acquires the shared RPTWRITR factory instance and
+      * invokes its report-writing method to produce the month-end
+      * report.
+      *****************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-REPORT-WRITER            USAGE OBJECT REFERENCE.
+       01  WS-REPORT-NAME              PIC X(08) VALUE "MONTHEND".
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           INVOKE RPTWRITR "GetInstance" RETURNING WS-REPORT-WRITER
+           INVOKE WS-REPORT-WRITER "WriteReport" USING WS-REPORT-NAME
+           GOBACK.
+       END PROGRAM OOFACT1.
