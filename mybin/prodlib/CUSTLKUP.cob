@@ -0,0 +1,47 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTLKUP.
+      *****************************************************************
+      * Looks up a customer by customer ID in the customer master and
+      * returns the matching record and status to the caller.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUST-FILE ASSIGN TO "CUSTMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-CUST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUST-FILE.
+       COPY CUSTREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-CUST-STATUS              PIC X(02).
+
+       LINKAGE SECTION.
+       01  LK-CUST-ID                   PIC X(10).
+       01  LK-CUST-RECORD               PIC X(64).
+       01  LK-RETURN-CODE               PIC 9(02).
+
+       PROCEDURE DIVISION USING LK-CUST-ID LK-CUST-RECORD
+               LK-RETURN-CODE.
+       MAIN-LOGIC.
+           MOVE 0 TO LK-RETURN-CODE
+           OPEN INPUT CUST-FILE
+           IF WS-CUST-STATUS NOT = "00"
+               MOVE 8 TO LK-RETURN-CODE
+           ELSE
+               MOVE LK-CUST-ID TO CUST-ID
+               READ CUST-FILE
+                   INVALID KEY
+                       MOVE 4 TO LK-RETURN-CODE
+                   NOT INVALID KEY
+                       MOVE CUST-RECORD TO LK-CUST-RECORD
+               END-READ
+               CLOSE CUST-FILE
+           END-IF
+           GOBACK.
+       END PROGRAM CUSTLKUP.
