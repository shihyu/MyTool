@@ -0,0 +1,20 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DATECNVT.
+      *****************************************************************
+      * Converts a 6-digit YYMMDD date into standard 8-digit YYYYMMDD
+      * using the shop's standard century window.
+      *****************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-CENTURY-WINDOW           PIC 9(02) VALUE 50.
+
+       LINKAGE SECTION.
+       01  LK-YYMMDD                   PIC 9(06).
+       01  LK-YYYYMMDD                 PIC 9(08).
+
+       PROCEDURE DIVISION USING LK-YYMMDD LK-YYYYMMDD.
+       MAIN-LOGIC.
+           MOVE FUNCTION DATE-TO-YYYYMMDD(LK-YYMMDD WS-CENTURY-WINDOW)
+               TO LK-YYYYMMDD
+           GOBACK.
+       END PROGRAM DATECNVT.
