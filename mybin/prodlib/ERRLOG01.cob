@@ -0,0 +1,51 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ERRLOG01.
+      *****************************************************************
+      * Writes a standard abend/error entry (program name, paragraph,
+      * and message text) to the shop's error log.  Called from every
+      * batch program's error paragraph.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ERROR-LOG-FILE ASSIGN TO "ERRLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERRLOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ERROR-LOG-FILE.
+       01  ERROR-LOG-RECORD             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ERRLOG-STATUS            PIC X(02).
+       01  WS-ERROR-LOG-LINE.
+           05  WS-ERR-PROGRAM-NAME     PIC X(08).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  WS-ERR-PARAGRAPH-NAME   PIC X(30).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  WS-ERR-MESSAGE-TEXT     PIC X(40).
+
+       LINKAGE SECTION.
+       01  LK-PROGRAM-NAME              PIC X(08).
+       01  LK-PARAGRAPH-NAME            PIC X(30).
+       01  LK-MESSAGE-TEXT              PIC X(40).
+
+       PROCEDURE DIVISION USING LK-PROGRAM-NAME LK-PARAGRAPH-NAME
+               LK-MESSAGE-TEXT.
+       MAIN-LOGIC.
+           MOVE LK-PROGRAM-NAME TO WS-ERR-PROGRAM-NAME
+           MOVE LK-PARAGRAPH-NAME TO WS-ERR-PARAGRAPH-NAME
+           MOVE LK-MESSAGE-TEXT TO WS-ERR-MESSAGE-TEXT
+           OPEN EXTEND ERROR-LOG-FILE
+           IF WS-ERRLOG-STATUS = "00"
+               MOVE WS-ERROR-LOG-LINE TO ERROR-LOG-RECORD
+               WRITE ERROR-LOG-RECORD
+               CLOSE ERROR-LOG-FILE
+           ELSE
+               DISPLAY "ERRLOG01: UNABLE TO OPEN ERROR LOG, STATUS = "
+                   WS-ERRLOG-STATUS
+               DISPLAY WS-ERROR-LOG-LINE
+           END-IF
+           GOBACK.
+       END PROGRAM ERRLOG01.
