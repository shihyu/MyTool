@@ -0,0 +1,49 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTLKUP.
+      *****************************************************************
+      * Looks up an account by account number in the account master
+      * and returns the balance and status to the caller.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCT-FILE ASSIGN TO "ACCTMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCT-FILE.
+       COPY ACCTREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCT-STATUS              PIC X(02).
+
+       LINKAGE SECTION.
+       01  LK-ACCT-NUMBER               PIC X(10).
+       01  LK-ACCT-BALANCE              PIC S9(11)V99 COMP-3.
+       01  LK-ACCT-STATUS               PIC X(01).
+       01  LK-RETURN-CODE               PIC 9(02).
+
+       PROCEDURE DIVISION USING LK-ACCT-NUMBER LK-ACCT-BALANCE
+               LK-ACCT-STATUS LK-RETURN-CODE.
+       MAIN-LOGIC.
+           MOVE 0 TO LK-RETURN-CODE
+           OPEN INPUT ACCT-FILE
+           IF WS-ACCT-STATUS NOT = "00"
+               MOVE 8 TO LK-RETURN-CODE
+           ELSE
+               MOVE LK-ACCT-NUMBER TO ACCT-NUMBER
+               READ ACCT-FILE
+                   INVALID KEY
+                       MOVE 4 TO LK-RETURN-CODE
+                   NOT INVALID KEY
+                       MOVE ACCT-BALANCE TO LK-ACCT-BALANCE
+                       MOVE ACCT-STATUS TO LK-ACCT-STATUS
+               END-READ
+               CLOSE ACCT-FILE
+           END-IF
+           GOBACK.
+       END PROGRAM ACCTLKUP.
