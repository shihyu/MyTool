@@ -0,0 +1,59 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DB2CICS1.
+      *****************************************************************
+      * Sample online lookup: reads the CICS file view of the account
+      * master, then fetches the matching DB2 row and displays it via
+      * the ACCTDISP transaction.
+      *****************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+       01  WS-ACCT-NUMBER               PIC X(10).
+       COPY ACCTREC.
+       01  WS-RESP                      PIC S9(08) COMP.
+           EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  DB2-ACCT-NUMBER              PIC X(10).
+       01  DB2-ACCT-BALANCE             PIC S9(11)V99 COMP-3.
+           EXEC SQL END DECLARE SECTION END-EXEC.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           05  CA-ACCT-NUMBER           PIC X(10).
+
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+       MAIN-LOGIC.
+           MOVE CA-ACCT-NUMBER TO WS-ACCT-NUMBER
+
+           EXEC CICS READ FILE("ACCTMSTR")
+               INTO(ACCT-RECORD)
+               RIDFLD(WS-ACCT-NUMBER)
+               RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               EXEC CICS ABEND
+                   ABCODE("ACR1")
+               END-EXEC
+           END-IF
+
+           MOVE WS-ACCT-NUMBER TO DB2-ACCT-NUMBER
+           EXEC SQL
+               SELECT BALANCE
+               INTO :DB2-ACCT-BALANCE
+               FROM ACCOUNT_MASTER
+               WHERE ACCOUNT_NUMBER = :DB2-ACCT-NUMBER
+           END-EXEC
+
+           EXEC CICS LINK PROGRAM("ACCTDISP")
+               COMMAREA(DB2-ACCT-BALANCE)
+               RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               EXEC CICS ABEND
+                   ABCODE("ACR2")
+               END-EXEC
+           END-IF
+
+           GOBACK.
+       END PROGRAM DB2CICS1.
