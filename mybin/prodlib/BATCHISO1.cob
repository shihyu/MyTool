@@ -0,0 +1,34 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCHISO1.
+      *****************************************************************
+      * Normalizes a batch of free-form date/amount extract records
+      * into ISO-8601 date strings for downstream reporting.
+      *****************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-RAW-FIELD                PIC X(30).
+       01  WS-TRIMMED-FIELD            PIC X(30).
+       01  WS-CLEAN-FIELD              PIC X(30).
+       01  WS-ISO-DATE                 PIC X(10).
+       01  WS-DATE-INTEGER             PIC S9(09) COMP-5.
+
+       PROCEDURE DIVISION.
+      *****************************************************************
+      * WS-RAW-FIELD carries the extract record's date in the first
+      * 10 characters as YYYY/MM/DD.  Trimming and substituting the
+      * slashes for dashes gets it into the "YYYY-MM-DD" template
+      * FUNCTION INTEGER-OF-FORMATTED-DATE parses; round-tripping that
+      * back out through FUNCTION FORMATTED-DATE both validates it is
+      * a real calendar date and produces the canonical ISO-8601
+      * result this program exists to produce.
+      *****************************************************************
+       MAIN-LOGIC.
+           MOVE FUNCTION TRIM(WS-RAW-FIELD) TO WS-TRIMMED-FIELD
+           MOVE FUNCTION SUBSTITUTE(WS-TRIMMED-FIELD "/" "-")
+               TO WS-CLEAN-FIELD
+           MOVE FUNCTION INTEGER-OF-FORMATTED-DATE("YYYY-MM-DD"
+               WS-CLEAN-FIELD(1:10)) TO WS-DATE-INTEGER
+           MOVE FUNCTION FORMATTED-DATE("YYYY-MM-DD" WS-DATE-INTEGER)
+               TO WS-ISO-DATE
+           GOBACK.
+       END PROGRAM BATCHISO1.
